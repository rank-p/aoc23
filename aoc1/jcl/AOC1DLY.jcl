@@ -0,0 +1,115 @@
+//AOC1DLY  JOB (ACCTNO),'CALIBRATION SCAN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*****************************************************************
+//* AOC1DLY - SCHEDULED DAILY CALIBRATION SCAN
+//*-----------------------------------------------------------------
+//* RUNS AOC1 AGAINST THE CURRENT SHIFT'S CALIBRATION DROP, WHICH
+//* ARRIVES AS THE NEWEST GENERATION OF THE GDG BASE
+//* PROD.CALIB.INPUT. THE LINE-LEVEL REPORT AND EXCEPTION LISTING
+//* ARE WRITTEN TO STABLE, PRE-ALLOCATED DATASETS (RPTFILE/EXCFILE)
+//* THAT ARE OVERWRITTEN EACH RUN; STEP 30 ARCHIVES THAT DAY'S
+//* REPORT CONTENT TO A NEW DATED GENERATION OF PROD.CALIB.ARCHIVE
+//* BEFORE THE NEXT RUN OVERWRITES IT, SO EACH DAY'S RUN IS STILL
+//* RETAINED AND CAN BE TRACED BACK WITHOUT DIGGING THROUGH OLD JOB
+//* LOGS. SCHEDULED TO RUN OVERNIGHT ALONGSIDE THE REST OF THE BATCH
+//* SUITE - SEE THE SCHEDULER CALENDAR FOR THIS JOB'S TRIGGER TIME.
+//*
+//* RESTARTING AFTER AN ABEND: THE CHECKPOINT, REPORT AND EXCEPTION
+//* DATASETS (CHKFILE, RPTFILE, EXCFILE) ARE EACH STABLE, NON-GDG
+//* DATASETS THAT SURVIVE AN ABEND, SO AOC1 CAN PICK UP FROM ITS
+//* LAST CHECKPOINT INSTEAD OF RESCORING THE WHOLE DROP, WITH THE
+//* PARTIAL REPORT AND EXCEPTION LISTING FROM BEFORE THE ABEND
+//* STILL INTACT TO BE EXTENDED RATHER THAN LOST. TO RESTART, CHANGE
+//* THE RESUMEPARM SYMBOLIC BELOW TO ',,RESUME,' AND RESUBMIT THIS
+//* SAME JOB STREAM UNCHANGED OTHERWISE.
+//*
+//* MODIFICATION HISTORY
+//* 2026-08-08  DSB  ORIGINAL VERSION.
+//* 2026-08-08  DSB  CHKFILE IS NOW A STABLE DATASET THAT SURVIVES AN
+//*                  ABEND INSTEAD OF A GDG GENERATION DELETED ON
+//*                  ABNORMAL TERMINATION, AND THE RESUMEPARM SYMBOLIC
+//*                  GIVES AN ACTUAL RESTART PATH INTO AOC1'S RESUME
+//*                  SUPPORT.
+//* 2026-08-08  DSB  RPTFILE AND EXCFILE ARE NOW STABLE, PRE-
+//*                  ALLOCATED DATASETS LIKE CHKFILE INSTEAD OF A
+//*                  FRESH GDG GENERATION DELETED ON ABEND, SO A
+//*                  RESTARTED RUN'S OPEN EXTEND PICKS UP THE
+//*                  ABENDED RUN'S PARTIAL REPORT AND EXCEPTION
+//*                  LISTING INSTEAD OF LOSING THEM. STEP 30 NOW
+//*                  ARCHIVES FROM THE STABLE REPORT DATASET.
+//*****************************************************************
+//*
+// SET RESUMEPARM=',,,'
+//JOBLIB   DD DISP=SHR,DSN=PROD.CALIB.LOADLIB
+//*
+//*****************************************************************
+//* STEP 10 - CONFIRM TODAY'S INPUT GENERATION HAS ARRIVED BEFORE
+//* WE ALLOCATE ANYTHING DOWNSTREAM. A MISSING DROP ABENDS THE
+//* STEP HERE RATHER THAN LETTING AOC1 RUN AGAINST YESTERDAY'S DATA.
+//*****************************************************************
+//CHKDROP  EXEC PGM=IEFBR14
+//INFILE   DD DISP=SHR,DSN=PROD.CALIB.INPUT(0)
+//*
+//*****************************************************************
+//* STEP 20 - SCAN TODAY'S CALIBRATION DROP
+//*****************************************************************
+//AOC1STEP EXEC PGM=AOC1,PARM='&RESUMEPARM'
+//STEPLIB  DD DISP=SHR,DSN=PROD.CALIB.LOADLIB
+//*
+//* CURRENT GENERATION OF THE CALIBRATION DROP (READ-ONLY)
+//INFILE   DD DISP=SHR,DSN=PROD.CALIB.INPUT(0)
+//*
+//* LINE-LEVEL AUDIT REPORT - A STABLE, PRE-ALLOCATED DATASET (NOT
+//* A GDG) SO A RESTART RUN CAN REOPEN EXTEND ONTO THE EXACT SAME
+//* PARTIAL REPORT THE ABENDED RUN WROTE, THE SAME REASONING AS
+//* CHKFILE ABOVE. DISP=OLD IS NOT DELETED IF THIS STEP ABENDS.
+//* EACH DAY'S CONTENT IS PRESERVED BY STEP 30 ARCHIVING IT TO A
+//* DATED GENERATION BEFORE THE NEXT RUN OVERWRITES IT.
+//RPTFILE  DD DISP=OLD,DSN=PROD.CALIB.RPT.CURRENT
+//*
+//* NO-DIGIT EXCEPTION LISTING, PICKED UP BY AOC1FIX ON THE FIRST
+//* SHIFT'S CORRECTION-ENTRY RUN - ALSO A STABLE, PRE-ALLOCATED
+//* DATASET FOR THE SAME RESTART REASON AS RPTFILE ABOVE. AOC1FIX
+//* IS RUN AD HOC, NOT FROM THIS JOB STREAM, SO IT IS POINTED AT
+//* THIS SAME STABLE DATASET RATHER THAN A DATED GENERATION.
+//EXCFILE  DD DISP=OLD,DSN=PROD.CALIB.EXC.CURRENT
+//*
+//* RESTART CHECKPOINT DATASET - A STABLE, PRE-ALLOCATED DATASET
+//* (NOT A GDG) SO A RESTART RUN CAN REOPEN THE EXACT SAME DATASET
+//* THE ABENDED RUN WROTE. AOC1 ITSELF DECIDES WHETHER TO TRUNCATE
+//* IT (A COLD, NON-RESUME RUN) OR READ THEN APPEND TO IT (A
+//* RESUMEPARM RESTART), SO DISP=OLD IS ALL THIS STEP NEEDS - AND,
+//* UNLIKE A DISP=NEW GDG GENERATION, OLD IS NOT DELETED IF THIS
+//* STEP ABENDS, WHICH IS PRECISELY WHEN A RESTART NEEDS IT.
+//CHKFILE  DD DISP=OLD,DSN=PROD.CALIB.CHKPT
+//*
+//* EXPECTED RECORD COUNT CONTROL CARD FOR THIS DROP, MAINTAINED
+//* BY THE SHIFT SUPERVISOR ALONGSIDE THE INPUT GENERATION
+//CTLFILE  DD DISP=SHR,DSN=PROD.CALIB.CTLCARD
+//*
+//* CORRECTIONS ON FILE FROM PRIOR AOC1FIX RUNS - READ-ONLY HERE
+//CORFILE  DD DISP=SHR,DSN=PROD.CALIB.CORRECT
+//*
+//* RETAINED CROSS-RUN HISTORY OF DAILY ANSWERS - APPENDED TO,
+//* NEVER REPLACED, SO IT ACCUMULATES ACROSS EVERY SCHEDULED RUN
+//HISTFILE DD DISP=MOD,DSN=PROD.CALIB.HIST,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*****************************************************************
+//* STEP 30 - ARCHIVE THIS RUN'S REPORT GENERATION TO THE RETAINED
+//* ARCHIVE DATASET ON A SUCCESSFUL RUN. SKIPPED IF AOC1STEP FAILED
+//* OR BROKE RECONCILIATION (RETURN-CODE 16) SINCE THERE IS NOTHING
+//* WORTH ARCHIVING FROM A RUN THAT DIDN'T COMPLETE CLEANLY.
+//*****************************************************************
+//ARCHIVE  EXEC PGM=IEBGENER,COND=(0,NE,AOC1STEP)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DISP=SHR,DSN=PROD.CALIB.RPT.CURRENT
+//SYSUT2   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.CALIB.ARCHIVE(+1),
+//             LIKE=PROD.CALIB.ARCHIVE(0)
+//
\ No newline at end of file
