@@ -0,0 +1,16 @@
+      *****************************************************************
+      * AOC1EXC.CPY
+      *-----------------------------------------------------------------
+      * EXCEPTION RECORD LAYOUT FOR CALIBRATION RECORDS ON WHICH NO
+      * DIGIT COULD BE DERIVED. WRITTEN BY AOC1, READ BY THE AOC1FIX
+      * CORRECTION-ENTRY PROGRAM.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  DSB  ORIGINAL VERSION.
+      *****************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-FILENAME             PIC X(100).
+           05  FILLER                   PIC X(02).
+           05  EXC-RECORD-NO            PIC 9(10).
+           05  FILLER                   PIC X(02).
+           05  EXC-REASON               PIC X(50).
