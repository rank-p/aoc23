@@ -0,0 +1,17 @@
+      *****************************************************************
+      * AOC1COR.CPY
+      *-----------------------------------------------------------------
+      * CORRECTED-COORDINATES RECORD LAYOUT. WRITTEN BY THE AOC1FIX
+      * CORRECTION-ENTRY PROGRAM AGAINST RECORDS LISTED IN THE AOC1EXC
+      * EXCEPTION FILE, AND READ BACK BY AOC1 AT START-UP SO A
+      * CORRECTED VALUE IS USED IN PLACE OF A FRESH DIGIT SCAN.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  DSB  ORIGINAL VERSION.
+      *****************************************************************
+       01  CORRECTION-RECORD.
+           05  COR-FILENAME             PIC X(100).
+           05  FILLER                   PIC X(02).
+           05  COR-RECORD-NO            PIC 9(10).
+           05  FILLER                   PIC X(02).
+           05  COR-COORDINATES          PIC 9(02).
