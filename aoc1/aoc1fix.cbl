@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC1FIX.
+       AUTHOR. D-SHIFT-BATCH-SUPPORT.
+       INSTALLATION. CALIBRATION-PROCESSING.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      *-----------------------------------------------------------------
+      * 2026-08-08  DSB  ORIGINAL VERSION - CORRECTION-ENTRY UTILITY.
+      *                  LISTS EACH RECORD ON THE AOC1 EXCEPTION FILE
+      *                  (ONE ON WHICH NO DIGIT COULD BE DERIVED) AND
+      *                  PROMPTS THE OPERATOR FOR A CORRECTED TWO-DIGIT
+      *                  COORDINATES VALUE. CORRECTIONS ARE APPENDED TO
+      *                  A RETAINED CORRECTIONS DATASET WHICH AOC1
+      *                  CONSULTS BEFORE FALLING BACK TO ITS OWN SCAN.
+      * 2026-08-08  DSB  EXCEPTION-FILENAME AND CORRECTION-FILENAME NOW
+      *                  DEFAULT TO "DD:EXCFILE"/"DD:CORFILE", THE SAME
+      *                  STANDARD DD-NAME BINDING AOC1 USES, SO THIS
+      *                  UTILITY NEEDS NO DD_XXX OVERRIDE EITHER WHEN
+      *                  RUN AGAINST THE SAME DD-ALLOCATED DATASETS.
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC
+               EXCEPTION-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-FILE-STATUS.
+           SELECT CORRECTION-FILE ASSIGN TO DYNAMIC
+               CORRECTION-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CORRECTION-FILE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+           COPY AOC1EXC.
+      *
+       FD  CORRECTION-FILE.
+           COPY AOC1COR.
+      *
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      * SWITCHES
+      *****************************************************************
+       01  EOF-FLAG                    PIC X           VALUE 'N'.
+           88  END-OF-FILE                             VALUE 'Y'.
+       01  ENTRY-VALID-FLAG            PIC X           VALUE 'N'.
+           88  ENTRY-IS-VALID                           VALUE 'Y'.
+      *****************************************************************
+      * DATASET NAMES
+      *****************************************************************
+       01  EXCEPTION-FILENAME          PIC X(100)
+                                        VALUE "DD:EXCFILE".
+       01  CORRECTION-FILENAME         PIC X(100)
+                                        VALUE "DD:CORFILE".
+       01  DD-OVERRIDE                 PIC X(100)      VALUE SPACES.
+       01  EXCEPTION-FILE-STATUS       PIC XX          VALUE SPACES.
+       01  CORRECTION-FILE-STATUS      PIC XX          VALUE SPACES.
+      *****************************************************************
+      * OPERATOR-ENTRY WORK AREAS
+      *****************************************************************
+       01  ENTERED-COORDINATES         PIC X(02)       VALUE SPACES.
+       01  ENTRY-COUNT                 PIC 9(05)  COMP  VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * 0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 4000-PROCESS-EXCEPTION
+               THRU 4000-EXIT
+               UNTIL END-OF-FILE.
+           PERFORM 8000-FINALIZE
+               THRU 8000-EXIT.
+           STOP RUN.
+      *****************************************************************
+      * 1000-INITIALIZE - OPEN THE EXCEPTION FILE FOR INPUT AND THE
+      * CORRECTIONS FILE FOR APPEND (CREATING IT IF THIS IS THE FIRST
+      * TIME CORRECTIONS HAVE EVER BEEN ENTERED)
+      *****************************************************************
+       1000-INITIALIZE.
+           ACCEPT DD-OVERRIDE FROM ENVIRONMENT "DD_EXCFILE"
+           IF DD-OVERRIDE NOT = SPACES
+               MOVE DD-OVERRIDE TO EXCEPTION-FILENAME
+           END-IF
+           ACCEPT DD-OVERRIDE FROM ENVIRONMENT "DD_CORFILE"
+           IF DD-OVERRIDE NOT = SPACES
+               MOVE DD-OVERRIDE TO CORRECTION-FILENAME
+           END-IF
+           OPEN INPUT EXCEPTION-FILE
+           OPEN EXTEND CORRECTION-FILE
+           IF CORRECTION-FILE-STATUS = "35"
+               OPEN OUTPUT CORRECTION-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *****************************************************************
+      * 4000-PROCESS-EXCEPTION - READ ONE EXCEPTION RECORD AND PROMPT
+      * THE OPERATOR FOR A CORRECTION
+      *****************************************************************
+       4000-PROCESS-EXCEPTION.
+           READ EXCEPTION-FILE INTO EXCEPTION-RECORD
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+               NOT AT END
+                   PERFORM 5000-PROMPT-FOR-CORRECTION
+                       THRU 5000-EXIT
+           END-READ.
+       4000-EXIT.
+           EXIT.
+      *****************************************************************
+      * 5000-PROMPT-FOR-CORRECTION - DISPLAY THE EXCEPTION AND ACCEPT
+      * AN OPTIONAL CORRECTED COORDINATES VALUE FROM THE OPERATOR.
+      * THE OPERATOR IS RE-PROMPTED UNTIL EITHER A VALID TWO-DIGIT
+      * NUMERIC VALUE IS ENTERED OR THE RECORD IS SKIPPED, SO A TYPO
+      * NEVER REACHES THE CORRECTIONS DATASET.
+      *****************************************************************
+       5000-PROMPT-FOR-CORRECTION.
+           MOVE 'N' TO ENTRY-VALID-FLAG
+           DISPLAY "----------------------------------------------"
+           DISPLAY "FILE      : " EXC-FILENAME
+           DISPLAY "RECORD NO : " EXC-RECORD-NO
+           DISPLAY "REASON    : " EXC-REASON
+           PERFORM 5010-ACCEPT-CORRECTION
+               THRU 5010-EXIT
+               WITH TEST AFTER
+               UNTIL ENTERED-COORDINATES = SPACES
+                   OR ENTRY-IS-VALID
+           IF ENTERED-COORDINATES NOT = SPACES
+               PERFORM 6000-WRITE-CORRECTION
+                   THRU 6000-EXIT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+      *****************************************************************
+      * 5010-ACCEPT-CORRECTION - ACCEPT ONE CANDIDATE ENTRY FROM THE
+      * OPERATOR AND VALIDATE IT AS EITHER BLANK (SKIP) OR EXACTLY
+      * TWO NUMERIC DIGITS
+      *****************************************************************
+       5010-ACCEPT-CORRECTION.
+           MOVE SPACES TO ENTERED-COORDINATES
+           DISPLAY "ENTER CORRECTED COORDINATES (2 DIGITS), "
+                   "OR PRESS ENTER TO SKIP: "
+               WITH NO ADVANCING
+           ACCEPT ENTERED-COORDINATES
+           IF ENTERED-COORDINATES NOT = SPACES
+               IF ENTERED-COORDINATES IS NUMERIC
+                   SET ENTRY-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "INVALID ENTRY - MUST BE EXACTLY TWO "
+                           "NUMERIC DIGITS, OR BLANK TO SKIP."
+               END-IF
+           END-IF.
+       5010-EXIT.
+           EXIT.
+      *****************************************************************
+      * 6000-WRITE-CORRECTION - APPEND ONE CORRECTED RECORD TO THE
+      * CORRECTIONS DATASET
+      *****************************************************************
+       6000-WRITE-CORRECTION.
+           MOVE SPACES TO CORRECTION-RECORD
+           MOVE EXC-FILENAME TO COR-FILENAME
+           MOVE EXC-RECORD-NO TO COR-RECORD-NO
+           MOVE ENTERED-COORDINATES TO COR-COORDINATES
+           WRITE CORRECTION-RECORD
+           ADD 1 TO ENTRY-COUNT.
+       6000-EXIT.
+           EXIT.
+      *****************************************************************
+      * 8000-FINALIZE - REPORT HOW MANY CORRECTIONS WERE ENTERED AND
+      * CLOSE THE FILES
+      *****************************************************************
+       8000-FINALIZE.
+           DISPLAY "----------------------------------------------"
+           DISPLAY "AOC1FIX - CORRECTIONS ENTERED: " ENTRY-COUNT
+           CLOSE EXCEPTION-FILE
+           CLOSE CORRECTION-FILE.
+       8000-EXIT.
+           EXIT.
