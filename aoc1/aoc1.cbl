@@ -1,68 +1,1110 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. aoc1.
-       
+       PROGRAM-ID. AOC1.
+       AUTHOR. D-SHIFT-BATCH-SUPPORT.
+       INSTALLATION. CALIBRATION-PROCESSING.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY
+      *-----------------------------------------------------------------
+      * 2026-08-08  DSB  ORIGINAL VERSION - SCORES A CALIBRATION FILE
+      *                  BY COMBINING THE FIRST AND LAST DIGIT ON EACH
+      *                  RECORD INTO A TWO-DIGIT COORDINATE AND ADDING
+      *                  IT TO A RUNNING ANSWER.
+      * 2026-08-08  DSB  RECAST INTO STANDARD SHOP CODING CONVENTIONS.
+      *                  ADDED RECOGNITION OF SPELLED-OUT DIGITS
+      *                  (ONE THROUGH NINE, OVERLAPPING MATCHES
+      *                  INCLUDED) AND A SEPARATE ANSWER-PART2 TOTAL SO
+      *                  THE WORD-AWARE SCORE CAN BE COMPARED AGAINST
+      *                  THE ORIGINAL NUMERIC-ONLY ANSWER.
+      * 2026-08-08  DSB  ADDED A LINE-LEVEL AUDIT REPORT SO EACH INPUT
+      *                  RECORD CAN BE TRACED THROUGH TO THE DIGITS,
+      *                  COORDINATES AND RUNNING ANSWER IT PRODUCED.
+      * 2026-08-08  DSB  DIGIT-1/DIGIT-2 (AND THE PART 2 EQUIVALENTS)
+      *                  ARE NOW RESET TO A SENTINEL FOR EVERY RECORD
+      *                  SO A RECORD WITH NO DIGIT CAN NO LONGER PICK
+      *                  UP THE PRIOR RECORD'S VALUES. ANY RECORD ON
+      *                  WHICH NO DIGIT IS FOUND IS WRITTEN TO A NEW
+      *                  EXCEPTION FILE AND LEFT OUT OF THE AFFECTED
+      *                  ANSWER(S).
+      * 2026-08-08  DSB  MY-FILE AND REPORT-FILE ARE NOW ASSIGNED
+      *                  DYNAMICALLY. THE DATASET NAME MAY COME FROM
+      *                  A DD_INFILE/DD_RPTFILE OVERRIDE (SET BY THE
+      *                  JCL DD STATEMENT UNDER OUR JOB SCHEDULER) OR
+      *                  FROM A RUN-TIME PARM OF INPUT,REPORT
+      *                  FILENAMES, SO WE NO LONGER HAVE TO OVERWRITE
+      *                  ONE FIXED FILE FOR EVERY BATCH.
+      * 2026-08-08  DSB  ADDED CHECKPOINT/RESTART SUPPORT. A CHECKPOINT
+      *                  RECORD IS WRITTEN EVERY CHECKPOINT-INTERVAL
+      *                  READS. A THIRD PARM TOKEN OF RESUME CAUSES
+      *                  THE JOB TO PICK UP FROM THE LAST CHECKPOINT
+      *                  INSTEAD OF REPROCESSING THE WHOLE BATCH.
+      * 2026-08-08  DSB  ADDED CONTROL-TOTAL RECONCILIATION. THE
+      *                  EXPECTED RECORD COUNT MAY COME FROM A FOURTH
+      *                  PARM TOKEN,
+      *                  A ONE-RECORD CONTROL-CARD DATASET, OR AN "HDR"
+      *                  HEADER RECORD AT THE FRONT OF MY-FILE ITSELF.
+      *                  WHEN THE COUNT ACTUALLY READ DOES NOT AGREE
+      *                  WITH THE EXPECTED COUNT AT END OF FILE, A
+      *                  CONTROL BREAK IS DISPLAYED AND RETURN-CODE IS
+      *                  SET TO 16.
+      * 2026-08-08  DSB  ADDED MANIFEST PROCESSING. WHEN NO SPECIFIC
+      *                  INPUT FILE IS GIVEN BY DD OVERRIDE OR PARM, A
+      *                  MANIFEST DATASET LISTING SEVERAL CALIBRATION
+      *                  FILES (ONE PER LINE) WILL BE USED IF PRESENT.
+      *                  EACH LISTED FILE IS SCORED IN TURN WITH ITS OWN
+      *                  SUBTOTAL, AND A GRAND TOTAL IS DISPLAYED AT
+      *                  THE END OF THE RUN. CHECKPOINT/RESTART AND THE
+      *                  CONTROL-CARD FORM OF RECONCILIATION REMAIN
+      *                  SINGLE-FILE FEATURES; THE HDR HEADER-RECORD
+      *                  FORM OF RECONCILIATION STILL WORKS FILE BY
+      *                  FILE INSIDE A MANIFEST RUN.
+      * 2026-08-08  DSB  ADDED A RETAINED RUN-HISTORY DATASET. EVERY RUN
+      *                  APPENDS A DATED LINE GIVING THE INPUT FILE NAME
+      *                  AND BOTH ANSWERS, SO PAST RESULTS ARE NO LONGER
+      *                  LOST ONCE THEY SCROLL OFF THE JOB LOG.
+      * 2026-08-08  DSB  AOC1 NOW LOADS THE CORRECTIONS DATASET
+      *                  MAINTAINED BY THE NEW AOC1FIX CORRECTION-ENTRY
+      *                  PROGRAM AT START-UP. IF A RECORD HAS A
+      *                  CORRECTED COORDINATES VALUE ON FILE, THAT
+      *                  VALUE IS USED IN PLACE OF A FRESH DIGIT SCAN
+      *                  AND THE RECORD IS NO LONGER ROUTED TO THE
+      *                  EXCEPTION FILE.
+      * 2026-08-08  DSB  EXCEPTION-FILE IS NOW ASSIGNED DYNAMICALLY
+      *                  LIKE EVERY OTHER DATASET, WITH A DD_EXCFILE
+      *                  OVERRIDE, SO THE SCHEDULED JOB'S DATED
+      *                  EXCEPTION GENERATION IS ACTUALLY WRITTEN TO.
+      *                  THE AUDIT REPORT LINE NOW ALSO CARRIES THE
+      *                  INPUT FILENAME IT CAME FROM, SO A MANIFEST
+      *                  RUN'S SHARED REPORT FILE STAYS TRACEABLE PER
+      *                  FILE. A RESUME REQUEST SUPPLIED ALONGSIDE A
+      *                  MANIFEST IS NOW REPORTED AND DROPPED RATHER
+      *                  THAN SILENTLY IGNORED.
+      * 2026-08-08  DSB  EVERY DYNAMICALLY-ASSIGNED DATASET NAME NOW
+      *                  DEFAULTS TO "DD:DDNAME", THE STANDARD BINDING
+      *                  THAT RESOLVES DIRECTLY AGAINST THE MATCHING
+      *                  JCL DD STATEMENT, SO A JOB-SCHEDULED RUN NO
+      *                  LONGER DEPENDS ON ANY DD_XXX ENVIRONMENT
+      *                  VARIABLE BEING SET UP AHEAD OF TIME. MANIFEST
+      *                  MODE NOW ONLY ENGAGES ON AN EXPLICIT FIFTH
+      *                  PARM TOKEN OF MANIFEST, NEVER AS A SIDE EFFECT
+      *                  OF THE INPUT FILENAME BEING LEFT AT ITS
+      *                  DEFAULT, AND FALLS BACK TO A CLEAR MISSING-
+      *                  DATASET MESSAGE (INSTEAD OF AN ABEND) WHEN
+      *                  MY-FILE OR ONE MANIFEST-LISTED FILE WILL NOT
+      *                  OPEN. THE "HDR" HEADER LINE IS NOW ALWAYS
+      *                  RECOGNIZED AND SKIPPED BY ITS OWN CONTENT
+      *                  (RATHER THAN ONLY WHEN NO OTHER RECONCILIATION
+      *                  SOURCE WAS ALREADY ACTIVE), WITH A PARM OR
+      *                  CONTROL-CARD COUNT STILL TAKING PRIORITY OVER
+      *                  THE HDR COUNT WHEN BOTH ARE PRESENT. A RESUMED
+      *                  RUN'S CHECKPOINT LOOKUP AND A RECORD'S
+      *                  CORRECTION LOOKUP EACH NOW FILTER/RESOLVE
+      *                  CORRECTLY WHEN MORE THAN ONE ENTRY COULD
+      *                  APPLY: THE CHECKPOINT READ IS FILTERED BY
+      *                  INPUT FILENAME, AND THE CORRECTION TABLE SCAN
+      *                  KEEPS THE LAST MATCHING ENTRY (THE MOST
+      *                  RECENTLY KEYED ONE) RATHER THAN THE FIRST. THE
+      *                  AUDIT REPORT LINE NOW ALSO CARRIES THE PART 2
+      *                  DIGITS, COORDINATES AND RUNNING ANSWER, SO
+      *                  BOTH ANSWERS ARE TRACEABLE BACK TO THE RECORDS
+      *                  THAT PRODUCED THEM.
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-          SELECT MY-FILE ASSIGN TO "aoc1_input.txt"
-          ORGANIZATION IS LINE SEQUENTIAL.
-
+           SELECT MY-FILE ASSIGN TO DYNAMIC INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MY-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC
+               EXCEPTION-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+               CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO DYNAMIC
+               CONTROL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-FILE-STATUS.
+           SELECT MANIFEST-FILE ASSIGN TO DYNAMIC
+               MANIFEST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MANIFEST-FILE-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO DYNAMIC
+               HISTORY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+           SELECT CORRECTION-FILE ASSIGN TO DYNAMIC
+               CORRECTION-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CORRECTION-FILE-STATUS.
+      *
        DATA DIVISION.
        FILE SECTION.
-       FD MY-FILE.
-       01 MY-FILE-RECORD PIC X(100).
-
+       FD  MY-FILE.
+       01  MY-FILE-RECORD              PIC X(100).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-RECORD.
+           05  RPT-FILENAME            PIC X(100).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RPT-INPUT-RECORD        PIC X(100).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RPT-DIGIT-1             PIC X.
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RPT-DIGIT-2             PIC X.
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RPT-COORDINATES         PIC 9(02).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RPT-RUNNING-ANSWER      PIC Z(9)9.
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RPT-DIGIT-1-PART2       PIC X.
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RPT-DIGIT-2-PART2       PIC X.
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RPT-COORDINATES-PART2   PIC 9(02).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  RPT-RUNNING-ANS-PART2   PIC Z(9)9.
+      *
+       FD  EXCEPTION-FILE.
+           COPY AOC1EXC.
+      *
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHK-FILENAME            PIC X(100).
+           05  FILLER                  PIC X(02).
+           05  CHK-RECORD-NO           PIC 9(10).
+           05  FILLER                  PIC X(02).
+           05  CHK-ANSWER              PIC 9(10).
+           05  FILLER                  PIC X(02).
+           05  CHK-ANSWER-PART2        PIC 9(10).
+      *
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-EXPECTED-COUNT      PIC 9(10).
+           05  FILLER                  PIC X(90).
+      *
+       FD  MANIFEST-FILE.
+       01  MANIFEST-RECORD             PIC X(100).
+      *
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05  HIST-RUN-DATE           PIC 9(08).
+           05  FILLER                  PIC X(02).
+           05  HIST-FILENAME           PIC X(100).
+           05  FILLER                  PIC X(02).
+           05  HIST-ANSWER             PIC 9(10).
+           05  FILLER                  PIC X(02).
+           05  HIST-ANSWER-PART2       PIC 9(10).
+      *
+       FD  CORRECTION-FILE.
+           COPY AOC1COR.
+      *
        WORKING-STORAGE SECTION.
-       01 EOF-FLAG PIC X VALUE 'N'.
-       01 DIGIT-1 PIC X.
-       01 DIGIT-2 PIC X.
-       01 CONCATENATED-STRING PIC XX.
-       01 NUMERIC-VALUE PIC 9(2).
-       01 I PIC 9(10).
-       01 DIGIT-FOUND PIC X VALUE 'N'.
-       01 COORDINATES PIC 9(2).    
-       01 ANSWER PIC 9(10).
-       01 DISPLAY_ANSWER PIC ZZZZZZZZZZ9.    
-
-        PROCEDURE DIVISION.
-           OPEN INPUT MY-FILE.
-           PERFORM UNTIL EOF-FLAG = 'Y'
-                READ MY-FILE INTO MY-FILE-RECORD
-                        AT END 
-                                MOVE 'Y' TO EOF-FLAG 
-                        NOT AT END 
-                                
-                              MOVE 'N' TO DIGIT-FOUND
-                              PERFORM VARYING I FROM 1 BY 1 UNTIL I >
-                                LENGTH OF MY-FILE-RECORD OR DIGIT-FOUND
-                                = 'Y'
-                                  IF MY-FILE-RECORD (I:1) IS NUMERIC
-                                          MOVE MY-FILE-RECORD(I:1) TO
-                                          DIGIT-1
-                                          MOVE 'Y' TO DIGIT-FOUND
-                                  END-IF
-                              END-PERFORM
-                              
-                              MOVE 'N' TO DIGIT-FOUND
-                              PERFORM VARYING I FROM LENGTH OF
-                                      MY-FILE-RECORD BY -1 UNTIL I < 1
-                                      OR DIGIT-FOUND = 'Y'
-                                  IF MY-FILE-RECORD (I:1) IS NUMERIC
-                                          MOVE MY-FILE-RECORD(I:1) TO
-                                          DIGIT-2
-                                          MOVE 'Y' TO DIGIT-FOUND
-                                  END-IF
-                              END-PERFORM
-
-                              STRING DIGIT-1 DELIMITED BY SIZE DIGIT-2
-                              DELIMITED BY SIZE INTO CONCATENATED-STRING
-                              MOVE CONCATENATED-STRING TO COORDINATES
-                              ADD COORDINATES TO ANSWER      
-                END-READ
-           END-PERFORM.
-           MOVE ANSWER TO DISPLAY_ANSWER
-           DISPLAY DISPLAY_ANSWER
-           CLOSE MY-FILE.           
-                          
+      *****************************************************************
+      * SWITCHES
+      *****************************************************************
+       01  EOF-FLAG                    PIC X           VALUE 'N'.
+           88  END-OF-FILE                             VALUE 'Y'.
+       01  DIGIT-FOUND                 PIC X           VALUE 'N'.
+           88  DIGIT-WAS-FOUND                          VALUE 'Y'.
+       01  DIGIT-FOUND-PART2           PIC X           VALUE 'N'.
+           88  DIGIT-WAS-FOUND-PART2                    VALUE 'Y'.
+      *****************************************************************
+      * SCAN WORK AREAS
+      *****************************************************************
+       01  SCAN-INDEX                  PIC 9(03)       COMP.
+       01  DIGIT-1                     PIC X.
+       01  DIGIT-2                     PIC X.
+       01  DIGIT-1-PART2               PIC X.
+       01  DIGIT-2-PART2               PIC X.
+       01  WORD-DIGIT-VALUE            PIC X           VALUE SPACE.
+       01  CONCATENATED-STRING         PIC XX.
+       01  CONCATENATED-STRING-PART2   PIC XX.
+      *****************************************************************
+      * ACCUMULATORS AND DISPLAY EDIT FIELDS
+      *****************************************************************
+       01  COORDINATES                 PIC 9(02).
+       01  COORDINATES-PART2           PIC 9(02).
+       01  ANSWER                      PIC 9(10)       VALUE ZERO.
+       01  ANSWER-PART2                PIC 9(10)       VALUE ZERO.
+       01  DISPLAY-ANSWER              PIC Z(9)9.
+       01  DISPLAY-ANSWER-PART2        PIC Z(9)9.
+      *****************************************************************
+      * RECORD COUNTING AND EXCEPTION HANDLING
+      *****************************************************************
+       01  RECORD-COUNT                PIC 9(10)  COMP  VALUE ZERO.
+       01  CURRENT-INPUT-FILENAME      PIC X(100)      VALUE SPACES.
+      *****************************************************************
+      * CONTROL-TOTAL RECONCILIATION
+      *****************************************************************
+       01  EXPECTED-RECORD-COUNT       PIC 9(10)       VALUE ZERO.
+       01  RECONCILIATION-FLAG         PIC X           VALUE 'N'.
+           88  RECONCILIATION-EXPECTED                 VALUE 'Y'.
+       01  RECONCILIATION-BREAK-FLAG   PIC X           VALUE 'N'.
+           88  RECONCILIATION-BROKE                     VALUE 'Y'.
+       01  DISPLAY-RECORD-COUNT        PIC Z(9)9.
+       01  DISPLAY-EXPECTED-COUNT      PIC Z(9)9.
+      *****************************************************************
+      * DATASET NAMES AND RUN-TIME PARAMETERS
+      *-----------------------------------------------------------------
+      * INPUT-FILENAME/REPORT-FILENAME/EXCEPTION-FILENAME DEFAULT TO
+      * "DD:" PLUS THE JCL DDNAME (INFILE/RPTFILE/EXCFILE), THE
+      * STANDARD IBM COBOL DYNAMIC-ASSIGN FORM THAT BINDS DIRECTLY TO
+      * THE MATCHING DD STATEMENT WITHOUT NEEDING ANY ENVIRONMENT
+      * VARIABLE AT ALL, SO A NORMAL JCL-SUBMITTED RUN NEEDS NO
+      * OVERRIDE OF ANY KIND. A DD_INFILE/DD_RPTFILE/DD_EXCFILE
+      * ENVIRONMENT VARIABLE OR A RUN-TIME PARM OF INPUT,REPORT
+      * FILENAMES REMAINS AVAILABLE TO POINT AT AN ORDINARY FILE PATH
+      * FOR AD HOC OR OFF-HOST RUNS.
+      *****************************************************************
+       01  INPUT-FILENAME              PIC X(100)
+                                        VALUE "DD:INFILE".
+       01  REPORT-FILENAME             PIC X(100)
+                                        VALUE "DD:RPTFILE".
+       01  EXCEPTION-FILENAME          PIC X(100)
+                                        VALUE "DD:EXCFILE".
+       01  PARM-STRING                 PIC X(200)      VALUE SPACES.
+       01  DD-OVERRIDE                 PIC X(100)      VALUE SPACES.
+       01  PARM-RESUME-TOKEN           PIC X(10)       VALUE SPACES.
+       01  PARM-INPUT-TOKEN            PIC X(100)      VALUE SPACES.
+       01  PARM-REPORT-TOKEN           PIC X(100)      VALUE SPACES.
+       01  PARM-EXPECTED-TOKEN         PIC X(10)       VALUE SPACES.
+       01  PARM-MANIFEST-TOKEN         PIC X(10)       VALUE SPACES.
+       01  CONTROL-FILENAME            PIC X(100)
+                                        VALUE "DD:CTLFILE".
+       01  CONTROL-FILE-STATUS         PIC XX          VALUE SPACES.
+      *****************************************************************
+      * MULTI-FILE MANIFEST PROCESSING
+      *-----------------------------------------------------------------
+      * MANIFEST PROCESSING ONLY ENGAGES WHEN EXPLICITLY REQUESTED BY
+      * A PARM TOKEN OF MANIFEST - IT IS NOT INFERRED FROM WHETHER AN
+      * INPUT FILE WAS NAMED, SO AN OPERATOR WHO SIMPLY FORGOT TO
+      * SUPPLY ONE GETS A CLEAR MISSING-DATASET MESSAGE INSTEAD OF
+      * BEING SILENTLY ROUTED INTO SCORING AN UNRELATED MANIFEST.
+      *****************************************************************
+       01  MANIFEST-FILENAME           PIC X(100)
+                                        VALUE "DD:MANFILE".
+       01  MANIFEST-FILE-STATUS        PIC XX          VALUE SPACES.
+       01  MANIFEST-REQUEST-FLAG       PIC X           VALUE 'N'.
+           88  MANIFEST-WAS-REQUESTED                   VALUE 'Y'.
+       01  MANIFEST-MODE-FLAG          PIC X           VALUE 'N'.
+           88  MANIFEST-MODE-ACTIVE                     VALUE 'Y'.
+       01  MANIFEST-EOF-FLAG           PIC X           VALUE 'N'.
+           88  END-OF-MANIFEST                          VALUE 'Y'.
+       01  GRAND-ANSWER                PIC 9(10)       VALUE ZERO.
+       01  GRAND-ANSWER-PART2          PIC 9(10)       VALUE ZERO.
+      *****************************************************************
+      * RUN-HISTORY DATASET
+      *-----------------------------------------------------------------
+      * A RETAINED, APPEND-ONLY LOG OF EVERY RUN'S ANSWER(S), KEYED BY
+      * RUN DATE AND INPUT FILE NAME, SO RESULTS SURVIVE PAST THE JOB
+      * LOG.
+      *****************************************************************
+       01  HISTORY-FILENAME            PIC X(100)
+                                        VALUE "DD:HISTFILE".
+       01  HISTORY-FILE-STATUS         PIC XX          VALUE SPACES.
+       01  RUN-DATE                    PIC 9(08)       VALUE ZERO.
+      *****************************************************************
+      * CORRECTED-COORDINATES TABLE
+      *-----------------------------------------------------------------
+      * LOADED ONCE AT START-UP FROM THE CORRECTIONS DATASET MAINTAINED
+      * BY AOC1FIX. SCANNED LINEARLY FOR EACH RECORD BEFORE THAT
+      * RECORD'S DIGITS ARE SCANNED.
+      *****************************************************************
+       01  CORRECTION-FILENAME         PIC X(100)
+                                        VALUE "DD:CORFILE".
+       01  CORRECTION-FILE-STATUS      PIC XX          VALUE SPACES.
+       01  CORRECTION-EOF-FLAG         PIC X           VALUE 'N'.
+           88  END-OF-CORRECTIONS                       VALUE 'Y'.
+       01  CORRECTION-FOUND-FLAG       PIC X           VALUE 'N'.
+           88  CORRECTION-WAS-FOUND                     VALUE 'Y'.
+       01  CORRECTED-COORDINATES-VALUE PIC 9(02)       VALUE ZERO.
+       01  CORRECTION-COUNT            PIC 9(05)  COMP  VALUE ZERO.
+       01  CORRECTION-INDEX            PIC 9(05)  COMP  VALUE ZERO.
+       01  CORRECTION-TABLE.
+           05  CORRECTION-ENTRY        OCCURS 500 TIMES.
+               10  CT-FILENAME         PIC X(100).
+               10  CT-RECORD-NO        PIC 9(10).
+               10  CT-COORDINATES      PIC 9(02).
+      *****************************************************************
+      * CHECKPOINT / RESTART CONTROL
+      *****************************************************************
+       01  CHECKPOINT-FILENAME         PIC X(100)
+                                    VALUE "DD:CHKFILE".
+       01  CHECKPOINT-INTERVAL         PIC 9(05)  COMP  VALUE 1000.
+       01  CHECKPOINT-QUOTIENT         PIC 9(10)  COMP  VALUE ZERO.
+       01  CHECKPOINT-REMAINDER        PIC 9(10)  COMP  VALUE ZERO.
+       01  CHECKPOINT-EOF-FLAG         PIC X           VALUE 'N'.
+           88  END-OF-CHECKPOINT                        VALUE 'Y'.
+       01  RESUME-FLAG                 PIC X           VALUE 'N'.
+           88  RESUME-REQUESTED                         VALUE 'Y'.
+       01  RESUME-FROM-RECORD-COUNT    PIC 9(10)       VALUE ZERO.
+       01  SKIP-COUNT                  PIC 9(10)  COMP  VALUE ZERO.
+       01  MY-FILE-STATUS              PIC XX          VALUE SPACES.
+       01  MY-FILE-OPEN-FLAG           PIC X           VALUE 'N'.
+           88  MY-FILE-IS-OPEN                          VALUE 'Y'.
+       01  REPORT-FILE-STATUS          PIC XX          VALUE SPACES.
+       01  EXCEPTION-FILE-STATUS       PIC XX          VALUE SPACES.
+       01  CHECKPOINT-FILE-STATUS      PIC XX          VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * 0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           IF MANIFEST-MODE-ACTIVE
+               PERFORM 2000-PROCESS-MANIFEST
+                   THRU 2000-EXIT
+           ELSE
+               PERFORM 4000-READ-AND-SCORE
+                   THRU 4000-EXIT
+                   UNTIL END-OF-FILE
+           END-IF
+           PERFORM 8000-FINALIZE
+               THRU 8000-EXIT.
            STOP RUN.
+      *****************************************************************
+      * 1000-INITIALIZE - OPEN THE CALIBRATION FILE
+      *****************************************************************
+       1000-INITIALIZE.
+           ACCEPT DD-OVERRIDE FROM ENVIRONMENT "DD_INFILE"
+           IF DD-OVERRIDE NOT = SPACES
+               MOVE DD-OVERRIDE TO INPUT-FILENAME
+           END-IF
+           ACCEPT DD-OVERRIDE FROM ENVIRONMENT "DD_RPTFILE"
+           IF DD-OVERRIDE NOT = SPACES
+               MOVE DD-OVERRIDE TO REPORT-FILENAME
+           END-IF
+           ACCEPT DD-OVERRIDE FROM ENVIRONMENT "DD_EXCFILE"
+           IF DD-OVERRIDE NOT = SPACES
+               MOVE DD-OVERRIDE TO EXCEPTION-FILENAME
+           END-IF
+           ACCEPT DD-OVERRIDE FROM ENVIRONMENT "DD_CHKFILE"
+           IF DD-OVERRIDE NOT = SPACES
+               MOVE DD-OVERRIDE TO CHECKPOINT-FILENAME
+           END-IF
+           ACCEPT DD-OVERRIDE FROM ENVIRONMENT "DD_CTLFILE"
+           IF DD-OVERRIDE NOT = SPACES
+               MOVE DD-OVERRIDE TO CONTROL-FILENAME
+           END-IF
+           ACCEPT PARM-STRING FROM COMMAND-LINE
+           IF PARM-STRING NOT = SPACES
+               UNSTRING PARM-STRING DELIMITED BY ","
+                   INTO PARM-INPUT-TOKEN PARM-REPORT-TOKEN
+                        PARM-RESUME-TOKEN PARM-EXPECTED-TOKEN
+                        PARM-MANIFEST-TOKEN
+               END-UNSTRING
+           END-IF
+           IF PARM-INPUT-TOKEN NOT = SPACES
+               MOVE PARM-INPUT-TOKEN TO INPUT-FILENAME
+           END-IF
+           IF PARM-REPORT-TOKEN NOT = SPACES
+               MOVE PARM-REPORT-TOKEN TO REPORT-FILENAME
+           END-IF
+           IF PARM-RESUME-TOKEN = "RESUME"
+               SET RESUME-REQUESTED TO TRUE
+           END-IF
+           IF PARM-EXPECTED-TOKEN NOT = SPACES
+               MOVE PARM-EXPECTED-TOKEN TO EXPECTED-RECORD-COUNT
+               SET RECONCILIATION-EXPECTED TO TRUE
+           END-IF
+           IF PARM-MANIFEST-TOKEN = "MANIFEST"
+               SET MANIFEST-WAS-REQUESTED TO TRUE
+           END-IF
+           ACCEPT DD-OVERRIDE FROM ENVIRONMENT "DD_MANFILE"
+           IF DD-OVERRIDE NOT = SPACES
+               MOVE DD-OVERRIDE TO MANIFEST-FILENAME
+           END-IF
+           ACCEPT DD-OVERRIDE FROM ENVIRONMENT "DD_HISTFILE"
+           IF DD-OVERRIDE NOT = SPACES
+               MOVE DD-OVERRIDE TO HISTORY-FILENAME
+           END-IF
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           OPEN EXTEND HISTORY-FILE
+           IF HISTORY-FILE-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+
+           PERFORM 1500-LOAD-CORRECTIONS
+               THRU 1500-EXIT
+
+           MOVE INPUT-FILENAME TO CURRENT-INPUT-FILENAME
+
+           IF MANIFEST-WAS-REQUESTED
+               PERFORM 1400-CHECK-FOR-MANIFEST
+                   THRU 1400-EXIT
+           END-IF
+
+           IF NOT MANIFEST-MODE-ACTIVE
+               PERFORM 1100-RESOLVE-CHECKPOINT
+                   THRU 1100-EXIT
+
+               PERFORM 1300-RESOLVE-CONTROL-TOTAL
+                   THRU 1300-EXIT
+
+               OPEN INPUT MY-FILE
+               IF MY-FILE-STATUS NOT = "00"
+                   DISPLAY "AOC1 - INPUT DATASET " INPUT-FILENAME
+                       " COULD NOT BE OPENED (STATUS " MY-FILE-STATUS
+                       "). RUN TERMINATED."
+                   MOVE 'Y' TO EOF-FLAG
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   SET MY-FILE-IS-OPEN TO TRUE
+                   IF RESUME-REQUESTED
+                       PERFORM 1200-SKIP-INPUT-RECORD
+                           THRU 1200-EXIT
+                           VARYING SKIP-COUNT FROM 1 BY 1
+                           UNTIL SKIP-COUNT > RESUME-FROM-RECORD-COUNT
+                               OR END-OF-FILE
+                       OPEN EXTEND REPORT-FILE
+                       IF REPORT-FILE-STATUS = "35"
+                           OPEN OUTPUT REPORT-FILE
+                       END-IF
+                       OPEN EXTEND EXCEPTION-FILE
+                       IF EXCEPTION-FILE-STATUS = "35"
+                           OPEN OUTPUT EXCEPTION-FILE
+                       END-IF
+                   ELSE
+                       OPEN OUTPUT REPORT-FILE
+                       OPEN OUTPUT EXCEPTION-FILE
+                   END-IF
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *****************************************************************
+      * 1400-CHECK-FOR-MANIFEST - WHEN NO SPECIFIC INPUT FILE WAS
+      * REQUESTED, SEE WHETHER A MANIFEST DATASET IS AVAILABLE. IF SO,
+      * MANIFEST PROCESSING TAKES OVER FROM THE USUAL SINGLE-FILE FLOW.
+      * A SINGLE PARM-SUPPLIED EXPECTED RECORD COUNT DOES NOT MEAN
+      * ANYTHING ONCE THE RUN COVERS SEVERAL DIFFERENTLY-SIZED FILES,
+      * SO IT IS REPORTED AND DROPPED RATHER THAN APPLIED TO EVERY
+      * FILE IN THE MANIFEST. EACH FILE MAY STILL PICK UP ITS OWN
+      * EXPECTED COUNT FROM ITS OWN "HDR" HEADER RECORD. LIKEWISE, A
+      * PARM-SUPPLIED RESUME REQUEST IS A SINGLE-FILE FEATURE AND IS
+      * REPORTED AND DROPPED RATHER THAN APPLIED TO ANY ONE FILE IN
+      * THE MANIFEST.
+      *****************************************************************
+       1400-CHECK-FOR-MANIFEST.
+           OPEN INPUT MANIFEST-FILE
+           IF MANIFEST-FILE-STATUS NOT = "35"
+               SET MANIFEST-MODE-ACTIVE TO TRUE
+               IF RECONCILIATION-EXPECTED
+                   DISPLAY "AOC1 - A PARM EXPECTED RECORD COUNT WAS "
+                       "SUPPLIED BUT IS NOT SUPPORTED IN MANIFEST "
+                       "MODE. IT IS BEING IGNORED - EACH MANIFEST "
+                       "FILE MAY STILL RECONCILE AGAINST ITS OWN "
+                       "HDR HEADER RECORD."
+                   MOVE 'N' TO RECONCILIATION-FLAG
+                   MOVE ZERO TO EXPECTED-RECORD-COUNT
+               END-IF
+               IF RESUME-REQUESTED
+                   DISPLAY "AOC1 - A RESUME REQUEST WAS SUPPLIED BUT "
+                       "IS NOT SUPPORTED IN MANIFEST MODE. IT IS "
+                       "BEING IGNORED - EVERY FILE IN THE MANIFEST "
+                       "WILL BE PROCESSED FROM THE BEGINNING."
+                   MOVE 'N' TO RESUME-FLAG
+               END-IF
+           ELSE
+               DISPLAY "AOC1 - MANIFEST MODE WAS REQUESTED BUT "
+                   MANIFEST-FILENAME " COULD NOT BE OPENED (STATUS "
+                   MANIFEST-FILE-STATUS "). FALLING BACK TO A "
+                   "SINGLE-FILE RUN AGAINST " INPUT-FILENAME "."
+           END-IF.
+       1400-EXIT.
+           EXIT.
+      *****************************************************************
+      * 1500-LOAD-CORRECTIONS - IF A CORRECTIONS DATASET EXISTS, LOAD
+      * IT INTO A TABLE SO EACH RECORD CAN BE CHECKED FOR A CORRECTED
+      * COORDINATES VALUE BEFORE IT IS SCANNED
+      *****************************************************************
+       1500-LOAD-CORRECTIONS.
+           ACCEPT DD-OVERRIDE FROM ENVIRONMENT "DD_CORFILE"
+           IF DD-OVERRIDE NOT = SPACES
+               MOVE DD-OVERRIDE TO CORRECTION-FILENAME
+           END-IF
+           OPEN INPUT CORRECTION-FILE
+           IF CORRECTION-FILE-STATUS NOT = "35"
+               PERFORM 1550-LOAD-CORRECTION-RECORD
+                   THRU 1550-EXIT
+                   UNTIL END-OF-CORRECTIONS
+                       OR CORRECTION-COUNT = 500
+               IF NOT END-OF-CORRECTIONS
+                   DISPLAY "AOC1 - WARNING: CORRECTIONS TABLE FULL AT "
+                       "500 ENTRIES. REMAINING CORRECTIONS ON "
+                       CORRECTION-FILENAME " WERE NOT LOADED."
+               END-IF
+               CLOSE CORRECTION-FILE
+           END-IF.
+       1500-EXIT.
+           EXIT.
+      *
+       1550-LOAD-CORRECTION-RECORD.
+           READ CORRECTION-FILE INTO CORRECTION-RECORD
+               AT END
+                   SET END-OF-CORRECTIONS TO TRUE
+               NOT AT END
+                   ADD 1 TO CORRECTION-COUNT
+                   MOVE COR-FILENAME
+                       TO CT-FILENAME (CORRECTION-COUNT)
+                   MOVE COR-RECORD-NO
+                       TO CT-RECORD-NO (CORRECTION-COUNT)
+                   MOVE COR-COORDINATES
+                       TO CT-COORDINATES (CORRECTION-COUNT)
+           END-READ.
+       1550-EXIT.
+           EXIT.
+      *****************************************************************
+      * 2000-PROCESS-MANIFEST - OPEN THE SHARED REPORT/EXCEPTION/
+      * CHECKPOINT DATASETS ONCE, THEN SCORE EACH CALIBRATION FILE
+      * LISTED IN THE MANIFEST IN TURN.
+      *****************************************************************
+       2000-PROCESS-MANIFEST.
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM 2100-PROCESS-MANIFEST-ENTRY
+               THRU 2100-EXIT
+               UNTIL END-OF-MANIFEST
+           CLOSE MANIFEST-FILE.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-PROCESS-MANIFEST-ENTRY.
+           READ MANIFEST-FILE INTO MANIFEST-RECORD
+               AT END
+                   SET END-OF-MANIFEST TO TRUE
+               NOT AT END
+                   IF MANIFEST-RECORD NOT = SPACES
+                       MOVE MANIFEST-RECORD TO INPUT-FILENAME
+                       MOVE MANIFEST-RECORD TO CURRENT-INPUT-FILENAME
+                       PERFORM 2200-PROCESS-ONE-MANIFEST-FILE
+                           THRU 2200-EXIT
+                   END-IF
+           END-READ.
+       2100-EXIT.
+           EXIT.
+      *****************************************************************
+      * 2200-PROCESS-ONE-MANIFEST-FILE - SCORE ONE COMPLETE CALIBRATION
+      * FILE NAMED IN THE MANIFEST AND ROLL ITS TOTALS INTO THE GRAND
+      * TOTAL. PER-FILE COUNTERS ARE RESET SO EACH FILE'S SUBTOTAL AND
+      * RECONCILIATION ARE COMPUTED INDEPENDENTLY. A FILE NAMED IN THE
+      * MANIFEST THAT WILL NOT OPEN (MISTYPED OR NOT YET ARRIVED) IS
+      * REPORTED AND SKIPPED RATHER THAN ABENDING THE WHOLE RUN.
+      *****************************************************************
+       2200-PROCESS-ONE-MANIFEST-FILE.
+           MOVE ZERO TO ANSWER ANSWER-PART2 EXPECTED-RECORD-COUNT
+           MOVE ZERO TO RECORD-COUNT
+           MOVE 'N' TO EOF-FLAG RECONCILIATION-FLAG
+           MOVE 'N' TO RECONCILIATION-BREAK-FLAG
+           OPEN INPUT MY-FILE
+           IF MY-FILE-STATUS NOT = "00"
+               DISPLAY "AOC1 - WARNING: " CURRENT-INPUT-FILENAME
+                   " COULD NOT BE OPENED (STATUS " MY-FILE-STATUS
+                   ") - SKIPPED."
+           ELSE
+               PERFORM 4000-READ-AND-SCORE
+                   THRU 4000-EXIT
+                   UNTIL END-OF-FILE
+               IF RECONCILIATION-EXPECTED
+                   PERFORM 8100-RECONCILE-CONTROL-TOTALS
+                       THRU 8100-EXIT
+               END-IF
+               PERFORM 7200-WRITE-CHECKPOINT
+                   THRU 7200-EXIT
+               PERFORM 7300-WRITE-HISTORY
+                   THRU 7300-EXIT
+               CLOSE MY-FILE
+               MOVE ANSWER TO DISPLAY-ANSWER
+               MOVE ANSWER-PART2 TO DISPLAY-ANSWER-PART2
+               DISPLAY "AOC1 FILE " CURRENT-INPUT-FILENAME
+               DISPLAY "  PART 1 ANSWER : " DISPLAY-ANSWER
+               DISPLAY "  PART 2 ANSWER : " DISPLAY-ANSWER-PART2
+               ADD ANSWER TO GRAND-ANSWER
+               ADD ANSWER-PART2 TO GRAND-ANSWER-PART2
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *****************************************************************
+      * 1100-RESOLVE-CHECKPOINT - WHEN RESUMING, READ THE CHECKPOINT
+      * FILE FOR THE LAST SAVED RECORD COUNT AND ANSWER TOTALS; THEN
+      * REOPEN IT FOR EXTEND SO FURTHER CHECKPOINTS ARE APPENDED.
+      * WHEN NOT RESUMING, START THE CHECKPOINT FILE OVER.
+      *****************************************************************
+       1100-RESOLVE-CHECKPOINT.
+           IF RESUME-REQUESTED
+               OPEN INPUT CHECKPOINT-FILE
+               IF CHECKPOINT-FILE-STATUS = "35"
+                   OPEN OUTPUT CHECKPOINT-FILE
+               ELSE
+                   PERFORM 1150-READ-CHECKPOINT-RECORD
+                       THRU 1150-EXIT
+                       UNTIL END-OF-CHECKPOINT
+                   CLOSE CHECKPOINT-FILE
+                   OPEN EXTEND CHECKPOINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+       1150-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               AT END
+                   SET END-OF-CHECKPOINT TO TRUE
+               NOT AT END
+                   IF CHK-FILENAME = CURRENT-INPUT-FILENAME
+                       MOVE CHK-RECORD-NO TO RESUME-FROM-RECORD-COUNT
+                       MOVE CHK-ANSWER TO ANSWER
+                       MOVE CHK-ANSWER-PART2 TO ANSWER-PART2
+                   END-IF
+           END-READ.
+       1150-EXIT.
+           EXIT.
+      *****************************************************************
+      * 1200-SKIP-INPUT-RECORD - DURING A RESUME, RE-READ (BUT DO NOT
+      * RE-SCORE) THE RECORDS ALREADY ACCOUNTED FOR AS OF THE LAST
+      * CHECKPOINT. THE HEADER-RECORD TEST HERE MUST MATCH
+      * 4000-READ-AND-SCORE EXACTLY, OR THE RECORD COUNT AT WHICH THE
+      * ORIGINAL RUN CHECKPOINTED WILL NOT LINE UP WITH THE RECORD
+      * COUNT A RESUME SKIPS BACK UP TO.
+      *****************************************************************
+       1200-SKIP-INPUT-RECORD.
+           READ MY-FILE INTO MY-FILE-RECORD
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+               NOT AT END
+                   IF RECORD-COUNT = 0
+                     AND MY-FILE-RECORD (1:3) = "HDR"
+                       PERFORM 3000-CAPTURE-HEADER-COUNT
+                           THRU 3000-EXIT
+                   ELSE
+                       ADD 1 TO RECORD-COUNT
+                   END-IF
+           END-READ.
+       1200-EXIT.
+           EXIT.
+      *****************************************************************
+      * 1300-RESOLVE-CONTROL-TOTAL - IF NO EXPECTED RECORD COUNT WAS
+      * GIVEN ON THE PARM, LOOK FOR A ONE-RECORD CONTROL-CARD DATASET
+      * CARRYING IT. IF THE CONTROL FILE DOES NOT EXIST, RECONCILIATION
+      * WILL FALL BACK TO AN "HDR" HEADER RECORD ON MY-FILE ITSELF,
+      * IF ANY.
+      *****************************************************************
+       1300-RESOLVE-CONTROL-TOTAL.
+           IF NOT RECONCILIATION-EXPECTED
+               OPEN INPUT CONTROL-FILE
+               IF CONTROL-FILE-STATUS NOT = "35"
+                   READ CONTROL-FILE INTO CONTROL-RECORD
+                       NOT AT END
+                           MOVE CTL-EXPECTED-COUNT
+                               TO EXPECTED-RECORD-COUNT
+                           SET RECONCILIATION-EXPECTED TO TRUE
+                   END-READ
+                   CLOSE CONTROL-FILE
+               END-IF
+           END-IF.
+       1300-EXIT.
+           EXIT.
+      *****************************************************************
+      * 4000-READ-AND-SCORE - READ ONE RECORD AND SCORE IT. THE VERY
+      * FIRST RECORD ON MY-FILE IS ALWAYS TREATED AS A CONTROL HEADER
+      * (RATHER THAN A CALIBRATION LINE) WHEN IT BEGINS WITH "HDR",
+      * REGARDLESS OF WHETHER AN EXPECTED RECORD COUNT WAS ALREADY
+      * ESTABLISHED FROM A PARM OR CONTROL-CARD SOURCE - SEE
+      * 3000-CAPTURE-HEADER-COUNT FOR HOW THAT PRIORITY IS PRESERVED.
+      *****************************************************************
+       4000-READ-AND-SCORE.
+           READ MY-FILE INTO MY-FILE-RECORD
+               AT END
+                   MOVE 'Y' TO EOF-FLAG
+               NOT AT END
+                   IF RECORD-COUNT = 0
+                     AND MY-FILE-RECORD (1:3) = "HDR"
+                       PERFORM 3000-CAPTURE-HEADER-COUNT
+                           THRU 3000-EXIT
+                   ELSE
+                       ADD 1 TO RECORD-COUNT
+                       PERFORM 5000-SCORE-RECORD
+                           THRU 5000-EXIT
+                   END-IF
+           END-READ.
+       4000-EXIT.
+           EXIT.
+      *****************************************************************
+      * 3000-CAPTURE-HEADER-COUNT - PULL THE EXPECTED RECORD COUNT OUT
+      * OF AN "HDR" HEADER RECORD AT THE FRONT OF MY-FILE
+      *****************************************************************
+       3000-CAPTURE-HEADER-COUNT.
+           IF NOT RECONCILIATION-EXPECTED
+               MOVE MY-FILE-RECORD (4:10) TO EXPECTED-RECORD-COUNT
+               SET RECONCILIATION-EXPECTED TO TRUE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *****************************************************************
+      * 5000-SCORE-RECORD - DERIVE THE NUMERIC-ONLY AND WORD-AWARE
+      *                     COORDINATES FOR ONE RECORD AND ADD THEM
+      *                     TO THE RESPECTIVE RUNNING ANSWERS
+      *****************************************************************
+       5000-SCORE-RECORD.
+           MOVE SPACE TO DIGIT-1 DIGIT-2
+           MOVE SPACE TO DIGIT-1-PART2 DIGIT-2-PART2
+           MOVE 'N' TO DIGIT-FOUND
+           MOVE 'N' TO DIGIT-FOUND-PART2
+           MOVE 'N' TO CORRECTION-FOUND-FLAG
+
+           PERFORM 5050-CHECK-FOR-CORRECTION
+               THRU 5050-EXIT
+
+      * THE PART 2 (WORD-DIGIT-AWARE) SCAN ALWAYS RUNS, EVEN WHEN A
+      * CORRECTION IS ON FILE, SO A CORRECTION ENTERED FOR A RECORD
+      * THAT WAS ONLY EXCLUDED FROM THE PART 1 ANSWER DOES NOT ALSO
+      * CLOBBER AN ALREADY-VALID, INDEPENDENTLY-DERIVED PART 2 VALUE.
+           PERFORM 6200-SCAN-FORWARD-PART2
+               THRU 6200-EXIT
+               VARYING SCAN-INDEX FROM 1 BY 1
+               UNTIL SCAN-INDEX > LENGTH OF MY-FILE-RECORD
+                   OR DIGIT-WAS-FOUND-PART2
+
+           MOVE 'N' TO DIGIT-FOUND-PART2
+           PERFORM 6300-SCAN-BACKWARD-PART2
+               THRU 6300-EXIT
+               VARYING SCAN-INDEX FROM LENGTH OF MY-FILE-RECORD
+               BY -1
+               UNTIL SCAN-INDEX < 1
+                   OR DIGIT-WAS-FOUND-PART2
+
+           IF CORRECTION-WAS-FOUND
+               MOVE CORRECTED-COORDINATES-VALUE TO COORDINATES
+               ADD COORDINATES TO ANSWER
+           ELSE
+               PERFORM 6000-SCAN-FORWARD-NUMERIC
+                   THRU 6000-EXIT
+                   VARYING SCAN-INDEX FROM 1 BY 1
+                   UNTIL SCAN-INDEX > LENGTH OF MY-FILE-RECORD
+                       OR DIGIT-WAS-FOUND
+
+               MOVE 'N' TO DIGIT-FOUND
+               PERFORM 6100-SCAN-BACKWARD-NUMERIC
+                   THRU 6100-EXIT
+                   VARYING SCAN-INDEX FROM LENGTH OF MY-FILE-RECORD
+                   BY -1
+                   UNTIL SCAN-INDEX < 1
+                       OR DIGIT-WAS-FOUND
+
+               IF DIGIT-WAS-FOUND
+                   STRING DIGIT-1 DELIMITED BY SIZE
+                          DIGIT-2 DELIMITED BY SIZE
+                          INTO CONCATENATED-STRING
+                   MOVE CONCATENATED-STRING TO COORDINATES
+                   ADD COORDINATES TO ANSWER
+               ELSE
+                   MOVE ZERO TO COORDINATES
+               END-IF
+
+               IF NOT DIGIT-WAS-FOUND
+                   PERFORM 7100-WRITE-EXCEPTION
+                       THRU 7100-EXIT
+               END-IF
+           END-IF
+
+           IF DIGIT-WAS-FOUND-PART2
+               STRING DIGIT-1-PART2 DELIMITED BY SIZE
+                      DIGIT-2-PART2 DELIMITED BY SIZE
+                      INTO CONCATENATED-STRING-PART2
+               MOVE CONCATENATED-STRING-PART2 TO COORDINATES-PART2
+               ADD COORDINATES-PART2 TO ANSWER-PART2
+           ELSE
+               IF CORRECTION-WAS-FOUND
+                   MOVE CORRECTED-COORDINATES-VALUE TO COORDINATES-PART2
+                   ADD COORDINATES-PART2 TO ANSWER-PART2
+               ELSE
+                   MOVE ZERO TO COORDINATES-PART2
+               END-IF
+           END-IF
+
+           PERFORM 7000-WRITE-REPORT-LINE
+               THRU 7000-EXIT
 
+           DIVIDE RECORD-COUNT BY CHECKPOINT-INTERVAL
+               GIVING CHECKPOINT-QUOTIENT
+               REMAINDER CHECKPOINT-REMAINDER
+           IF CHECKPOINT-REMAINDER = ZERO
+               PERFORM 7200-WRITE-CHECKPOINT
+                   THRU 7200-EXIT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+      *****************************************************************
+      * 5050-CHECK-FOR-CORRECTION - SEE WHETHER A CORRECTED COORDINATES
+      * VALUE IS ON FILE FOR THE CURRENT INPUT FILE AND RECORD NUMBER.
+      * THE FULL TABLE IS ALWAYS SCANNED SO THAT WHEN THE SAME FILE
+      * AND RECORD NUMBER WERE CORRECTED MORE THAN ONCE, THE LAST
+      * (MOST RECENTLY APPENDED, HENCE MOST RECENTLY KEYED) ENTRY WINS
+      * RATHER THAN THE FIRST.
+      *****************************************************************
+       5050-CHECK-FOR-CORRECTION.
+           PERFORM 5060-SEARCH-CORRECTION-ENTRY
+               THRU 5060-EXIT
+               VARYING CORRECTION-INDEX FROM 1 BY 1
+               UNTIL CORRECTION-INDEX > CORRECTION-COUNT.
+       5050-EXIT.
+           EXIT.
+      *
+       5060-SEARCH-CORRECTION-ENTRY.
+           IF CT-FILENAME (CORRECTION-INDEX) = CURRENT-INPUT-FILENAME
+             AND CT-RECORD-NO (CORRECTION-INDEX) = RECORD-COUNT
+               MOVE CT-COORDINATES (CORRECTION-INDEX)
+                   TO CORRECTED-COORDINATES-VALUE
+               SET CORRECTION-WAS-FOUND TO TRUE
+           END-IF.
+       5060-EXIT.
+           EXIT.
+      *****************************************************************
+      * 6000-SCAN-FORWARD-NUMERIC / 6100-SCAN-BACKWARD-NUMERIC
+      * LOCATE THE FIRST/LAST NUMERAL ON THE RECORD (ORIGINAL LOGIC)
+      *****************************************************************
+       6000-SCAN-FORWARD-NUMERIC.
+           IF MY-FILE-RECORD (SCAN-INDEX:1) IS NUMERIC
+               MOVE MY-FILE-RECORD (SCAN-INDEX:1) TO DIGIT-1
+               MOVE 'Y' TO DIGIT-FOUND
+           END-IF.
+       6000-EXIT.
+           EXIT.
+      *
+       6100-SCAN-BACKWARD-NUMERIC.
+           IF MY-FILE-RECORD (SCAN-INDEX:1) IS NUMERIC
+               MOVE MY-FILE-RECORD (SCAN-INDEX:1) TO DIGIT-2
+               MOVE 'Y' TO DIGIT-FOUND
+           END-IF.
+       6100-EXIT.
+           EXIT.
+      *****************************************************************
+      * 6200-SCAN-FORWARD-PART2 / 6300-SCAN-BACKWARD-PART2
+      * SAME AS ABOVE BUT ALSO RECOGNIZE "one" THROUGH "nine" SPELLED
+      * OUT, INCLUDING MATCHES THAT OVERLAP ADJACENT WORDS.
+      *****************************************************************
+       6200-SCAN-FORWARD-PART2.
+           IF MY-FILE-RECORD (SCAN-INDEX:1) IS NUMERIC
+               MOVE MY-FILE-RECORD (SCAN-INDEX:1) TO DIGIT-1-PART2
+               MOVE 'Y' TO DIGIT-FOUND-PART2
+           ELSE
+               PERFORM 6400-CHECK-WORD-DIGIT
+                   THRU 6400-EXIT
+               IF WORD-DIGIT-VALUE NOT = SPACE
+                   MOVE WORD-DIGIT-VALUE TO DIGIT-1-PART2
+                   MOVE 'Y' TO DIGIT-FOUND-PART2
+               END-IF
+           END-IF.
+       6200-EXIT.
+           EXIT.
+      *
+       6300-SCAN-BACKWARD-PART2.
+           IF MY-FILE-RECORD (SCAN-INDEX:1) IS NUMERIC
+               MOVE MY-FILE-RECORD (SCAN-INDEX:1) TO DIGIT-2-PART2
+               MOVE 'Y' TO DIGIT-FOUND-PART2
+           ELSE
+               PERFORM 6400-CHECK-WORD-DIGIT
+                   THRU 6400-EXIT
+               IF WORD-DIGIT-VALUE NOT = SPACE
+                   MOVE WORD-DIGIT-VALUE TO DIGIT-2-PART2
+                   MOVE 'Y' TO DIGIT-FOUND-PART2
+               END-IF
+           END-IF.
+       6300-EXIT.
+           EXIT.
+      *****************************************************************
+      * 6400-CHECK-WORD-DIGIT - TEST WHETHER A SPELLED-OUT DIGIT
+      * BEGINS AT SCAN-INDEX. RETURNS THE DIGIT CHARACTER IN
+      * WORD-DIGIT-VALUE, OR SPACE WHEN NO WORD MATCHES.
+      *****************************************************************
+       6400-CHECK-WORD-DIGIT.
+           MOVE SPACE TO WORD-DIGIT-VALUE
+           IF SCAN-INDEX <= LENGTH OF MY-FILE-RECORD - 2
+               IF MY-FILE-RECORD (SCAN-INDEX:3) = "one"
+                   MOVE '1' TO WORD-DIGIT-VALUE
+               ELSE
+               IF MY-FILE-RECORD (SCAN-INDEX:3) = "two"
+                   MOVE '2' TO WORD-DIGIT-VALUE
+               ELSE
+               IF MY-FILE-RECORD (SCAN-INDEX:3) = "six"
+                   MOVE '6' TO WORD-DIGIT-VALUE
+               END-IF
+               END-IF
+               END-IF
+           END-IF
+           IF WORD-DIGIT-VALUE = SPACE
+             AND SCAN-INDEX <= LENGTH OF MY-FILE-RECORD - 3
+               IF MY-FILE-RECORD (SCAN-INDEX:4) = "four"
+                   MOVE '4' TO WORD-DIGIT-VALUE
+               ELSE
+               IF MY-FILE-RECORD (SCAN-INDEX:4) = "five"
+                   MOVE '5' TO WORD-DIGIT-VALUE
+               ELSE
+               IF MY-FILE-RECORD (SCAN-INDEX:4) = "nine"
+                   MOVE '9' TO WORD-DIGIT-VALUE
+               END-IF
+               END-IF
+               END-IF
+           END-IF
+           IF WORD-DIGIT-VALUE = SPACE
+             AND SCAN-INDEX <= LENGTH OF MY-FILE-RECORD - 4
+               IF MY-FILE-RECORD (SCAN-INDEX:5) = "three"
+                   MOVE '3' TO WORD-DIGIT-VALUE
+               ELSE
+               IF MY-FILE-RECORD (SCAN-INDEX:5) = "seven"
+                   MOVE '7' TO WORD-DIGIT-VALUE
+               ELSE
+               IF MY-FILE-RECORD (SCAN-INDEX:5) = "eight"
+                   MOVE '8' TO WORD-DIGIT-VALUE
+               END-IF
+               END-IF
+               END-IF
+           END-IF.
+       6400-EXIT.
+           EXIT.
+      *****************************************************************
+      * 7000-WRITE-REPORT-LINE - WRITE ONE AUDIT LINE SHOWING HOW THE
+      * CURRENT RECORD CONTRIBUTED TO EACH OF THE RUNNING ANSWERS - THE
+      * PART 1 (NUMERIC-ONLY) ANSWER AND THE PART 2 (WORD-DIGIT-AWARE)
+      * ANSWER ARE EACH TRACEABLE BACK TO THE RECORD THAT PRODUCED THEM
+      *****************************************************************
+       7000-WRITE-REPORT-LINE.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE CURRENT-INPUT-FILENAME TO RPT-FILENAME
+           MOVE MY-FILE-RECORD TO RPT-INPUT-RECORD
+           MOVE DIGIT-1 TO RPT-DIGIT-1
+           MOVE DIGIT-2 TO RPT-DIGIT-2
+           MOVE COORDINATES TO RPT-COORDINATES
+           MOVE ANSWER TO RPT-RUNNING-ANSWER
+           MOVE DIGIT-1-PART2 TO RPT-DIGIT-1-PART2
+           MOVE DIGIT-2-PART2 TO RPT-DIGIT-2-PART2
+           MOVE COORDINATES-PART2 TO RPT-COORDINATES-PART2
+           MOVE ANSWER-PART2 TO RPT-RUNNING-ANS-PART2
+           WRITE REPORT-RECORD.
+       7000-EXIT.
+           EXIT.
+      *****************************************************************
+      * 7100-WRITE-EXCEPTION - LOG A RECORD ON WHICH NO DIGIT COULD BE
+      * DERIVED SO IT IS VISIBLY EXCLUDED FROM THE ANSWER(S) RATHER
+      * THAN SILENTLY CARRYING FORWARD THE PRIOR RECORD'S DIGITS
+      *****************************************************************
+       7100-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-RECORD
+           MOVE CURRENT-INPUT-FILENAME TO EXC-FILENAME
+           MOVE RECORD-COUNT TO EXC-RECORD-NO
+           IF DIGIT-WAS-FOUND-PART2
+               MOVE "NO NUMERIC DIGIT - EXCLUDED FROM PART 1 ANSWER"
+                   TO EXC-REASON
+           ELSE
+               MOVE "NO NUMERIC OR WORD DIGIT - EXCLUDED FROM BOTH"
+                   TO EXC-REASON
+           END-IF
+           WRITE EXCEPTION-RECORD.
+       7100-EXIT.
+           EXIT.
+      *****************************************************************
+      * 7200-WRITE-CHECKPOINT - SAVE THE CURRENT RECORD COUNT AND
+      * RUNNING ANSWERS SO A RESTART CAN PICK UP FROM HERE INSTEAD OF
+      * REPROCESSING THE WHOLE BATCH
+      *****************************************************************
+       7200-WRITE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE CURRENT-INPUT-FILENAME TO CHK-FILENAME
+           MOVE RECORD-COUNT TO CHK-RECORD-NO
+           MOVE ANSWER TO CHK-ANSWER
+           MOVE ANSWER-PART2 TO CHK-ANSWER-PART2
+           WRITE CHECKPOINT-RECORD.
+       7200-EXIT.
+           EXIT.
+      *****************************************************************
+      * 7300-WRITE-HISTORY - APPEND ONE LINE TO THE RETAINED RUN-HISTORY
+      * DATASET SHOWING THE RUN DATE, INPUT FILE NAME AND BOTH ANSWERS
+      *****************************************************************
+       7300-WRITE-HISTORY.
+           MOVE SPACES TO HISTORY-RECORD
+           MOVE RUN-DATE TO HIST-RUN-DATE
+           MOVE CURRENT-INPUT-FILENAME TO HIST-FILENAME
+           MOVE ANSWER TO HIST-ANSWER
+           MOVE ANSWER-PART2 TO HIST-ANSWER-PART2
+           WRITE HISTORY-RECORD.
+       7300-EXIT.
+           EXIT.
+      *****************************************************************
+      * 8000-FINALIZE - DISPLAY THE FINAL TOTALS AND CLOSE THE FILES
+      *****************************************************************
+       8000-FINALIZE.
+           IF MANIFEST-MODE-ACTIVE
+               MOVE GRAND-ANSWER TO DISPLAY-ANSWER
+               MOVE GRAND-ANSWER-PART2 TO DISPLAY-ANSWER-PART2
+               DISPLAY "AOC1 GRAND TOTAL (PART 1, NUMERIC ONLY) : "
+                        DISPLAY-ANSWER
+               DISPLAY "AOC1 GRAND TOTAL (PART 2, WITH WORDS)   : "
+                        DISPLAY-ANSWER-PART2
+               MOVE "*** MANIFEST GRAND TOTAL ***"
+                   TO CURRENT-INPUT-FILENAME
+               MOVE GRAND-ANSWER TO ANSWER
+               MOVE GRAND-ANSWER-PART2 TO ANSWER-PART2
+               PERFORM 7300-WRITE-HISTORY
+                   THRU 7300-EXIT
+               CLOSE REPORT-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE CHECKPOINT-FILE
+               CLOSE HISTORY-FILE
+           ELSE
+               MOVE ANSWER TO DISPLAY-ANSWER
+               MOVE ANSWER-PART2 TO DISPLAY-ANSWER-PART2
+               DISPLAY "AOC1 ANSWER (PART 1, NUMERIC ONLY) : "
+                        DISPLAY-ANSWER
+               DISPLAY "AOC1 ANSWER (PART 2, WITH WORDS)   : "
+                        DISPLAY-ANSWER-PART2
+               IF MY-FILE-IS-OPEN
+                   PERFORM 7200-WRITE-CHECKPOINT
+                       THRU 7200-EXIT
+                   PERFORM 7300-WRITE-HISTORY
+                       THRU 7300-EXIT
+                   IF RECONCILIATION-EXPECTED
+                       PERFORM 8100-RECONCILE-CONTROL-TOTALS
+                           THRU 8100-EXIT
+                   END-IF
+                   CLOSE MY-FILE
+                   CLOSE REPORT-FILE
+                   CLOSE EXCEPTION-FILE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+               CLOSE HISTORY-FILE
+           END-IF.
+       8000-EXIT.
+           EXIT.
+      *****************************************************************
+      * 8100-RECONCILE-CONTROL-TOTALS - COMPARE THE NUMBER OF
+      * CALIBRATION RECORDS ACTUALLY READ AGAINST THE EXPECTED COUNT
+      * AND FLAG A CONTROL BREAK IF THEY DISAGREE
+      *****************************************************************
+       8100-RECONCILE-CONTROL-TOTALS.
+           MOVE RECORD-COUNT TO DISPLAY-RECORD-COUNT
+           MOVE EXPECTED-RECORD-COUNT TO DISPLAY-EXPECTED-COUNT
+           IF RECORD-COUNT NOT = EXPECTED-RECORD-COUNT
+               SET RECONCILIATION-BROKE TO TRUE
+               DISPLAY "AOC1 CONTROL BREAK - EXPECTED "
+                        DISPLAY-EXPECTED-COUNT
+                        " RECORDS BUT READ " DISPLAY-RECORD-COUNT
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY "AOC1 CONTROL TOTAL RECONCILED - "
+                        DISPLAY-RECORD-COUNT " RECORDS READ."
+           END-IF.
+       8100-EXIT.
+           EXIT.
